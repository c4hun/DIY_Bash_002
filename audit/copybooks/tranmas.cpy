@@ -0,0 +1,12 @@
+*> ------------------------------------------------------------
+*> TRANMAS : structure d’un enregistrement du fichier maitre
+*> des transactions (transactions_master.dat), indexe par
+*> TranID. Partagee entre TxnMaint et tout programme qui a
+*> besoin de lire le fichier maitre.
+*> ------------------------------------------------------------
+01 TranMasterRecord.
+    05 TranID          PIC X(06).
+    05 TranDate        PIC X(10).
+    05 TranDesc        PIC X(30).
+    05 TranCategorie   PIC X(04).
+    05 TranMontant     PIC S9(5)V99.

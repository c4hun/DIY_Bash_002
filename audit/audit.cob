@@ -8,6 +8,33 @@ FILE-CONTROL.
         ORGANIZATION IS LINE SEQUENTIAL.
     SELECT ReportFile ASSIGN TO 'rapport_audit.txt'
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ErrorFile ASSIGN TO 'audit_errors.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL ControlFile ASSIGN TO 'control_totals.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ControlStatus.
+    SELECT ExceptionFile ASSIGN TO 'audit_exceptions.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+*> assignation dynamique : NomCheckpoint pointe sur
+*> audit_checkpoint.txt pour la lecture/suppression, et bascule
+*> temporairement sur audit_checkpoint.tmp le temps de l’ecriture
+*> non destructive d’un nouveau checkpoint (voir 1400-ECRIRE-CHECKPOINT).
+    SELECT OPTIONAL CheckpointFile ASSIGN TO DYNAMIC NomCheckpoint
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+    SELECT OPTIONAL ParamFile ASSIGN TO 'audit_params.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ParamStatus.
+*> l’extrait GL est a positions fixes (80 octets/enregistrement) ;
+*> le runtime COBOL doit etre lance avec COB_LS_FIXED=Y pour que les
+*> enregistrements LINE SEQUENTIAL soient ecrits pleine longueur au
+*> lieu d’etre tronques aux espaces de fin, sans quoi le systeme GL
+*> aval qui lit par positions de colonnes ne retrouvera pas ses
+*> champs.
+    SELECT GLExtractFile ASSIGN TO 'gl_extract.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL AuditLogFile ASSIGN TO 'audit_run_log.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,45 +44,651 @@ FD InputFile.
 FD ReportFile.
 01 ReportLine      PIC X(80).
 
+FD ErrorFile.
+01 ErrorLine       PIC X(120).
+
+FD ControlFile.
+01 ControlRecord.
+    05 CtrlSoldeCloture PIC S9(7)V99.
+
+FD ExceptionFile.
+01 ExceptionLine   PIC X(120).
+
+FD CheckpointFile.
+01 CheckpointRecord.
+    05 CkpNbLignesLues         PIC 9(07).
+    05 CkpTotalMontant         PIC S9(7)V99.
+    05 CkpTotalMontantExtrait  PIC S9(7)V99.
+    05 CkpNbEnregistresExtrait PIC 9(07).
+    05 CkpNbCategories         PIC 9(02).
+    05 CkpCategorieTable.
+        10 CkpCategorieEntry OCCURS 21 TIMES.
+            15 CkpCatCode  PIC X(04).
+            15 CkpCatTotal PIC S9(7)V99.
+    05 CkpNbLignesFichier      PIC 9(07).
+    05 CkpPremiereLigne        PIC X(80).
+
+FD ParamFile.
+01 ParamLine       PIC X(40).
+
+FD GLExtractFile.
+01 GLExtractRecord.
+    05 GLHeaderRecord.
+        10 GLH-TypeEnreg    PIC X(01) VALUE 'H'.
+        10 GLH-DateRun      PIC 9(08).
+        10 GLH-NbEnregPrevu PIC 9(07).
+        10 FILLER           PIC X(64).
+    05 GLDetailRecord REDEFINES GLHeaderRecord.
+        10 GLD-TypeEnreg    PIC X(01).
+        10 GLD-TransID      PIC X(06).
+        10 GLD-Date         PIC X(10).
+        10 GLD-Categorie    PIC X(04).
+*> signe en position separee : un montant negatif (remise, remboursement,
+*> cf. request 003) ne doit pas surponcher le dernier chiffre, ce qui
+*> casserait la lecture par position de colonnes en aval.
+        10 GLD-Montant      PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+        10 FILLER           PIC X(49).
+    05 GLTrailerRecord REDEFINES GLHeaderRecord.
+        10 GLT-TypeEnreg       PIC X(01).
+        10 GLT-NbEnregistres   PIC 9(07).
+        10 GLT-TotalMontant    PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+        10 FILLER              PIC X(60).
+
+FD AuditLogFile.
+01 AuditLogLine    PIC X(100).
+
 WORKING-STORAGE SECTION.
 01 EOF             PIC X VALUE 'N'.
+01 LigneTransID    PIC X(06).
 01 LigneDate       PIC X(10).
+01 LigneDateDecoupee REDEFINES LigneDate.
+    05 LigneDateAnnee PIC X(04).
+    05 LigneDateSep1  PIC X(01).
+    05 LigneDateMois  PIC X(02).
+    05 LigneDateSep2  PIC X(01).
+    05 LigneDateJour  PIC X(02).
 01 LigneDesc       PIC X(30).
+01 LigneCategorie  PIC X(04).
+01 LigneMontantTxte PIC X(10). *> capture brute du montant avant conversion
 01 LigneMontant    PIC S9(5)V99.
 01 TotalMontant    PIC S9(7)V99 VALUE 0. *> stocke le total calculé
+01 TotalMontantExtrait PIC S9(7)V99 VALUE 0. *> total des seules lignes extraites vers le GL, hors solde reporte
 01 TotalMontantAffiche PIC Z(5)9.99. *> format d’affichage propre
+*> UNSTRING ... TALLYING IN compte le nombre d’identifiants
+*> receveurs de la clause INTO, pas le nombre de jetons reellement
+*> trouves dans la source : un champ manquant laisse simplement
+*> l’identifiant correspondant inchange sans faire baisser le
+*> total. On mesure donc, pour chaque champ, son nombre de
+*> caracteres reellement affectes (COUNT IN) et la position
+*> atteinte dans InputLine (WITH POINTER), pour detecter aussi bien
+*> un champ manquant (COUNT IN a zero) qu’un champ en trop
+*> (donnees non consommees au-dela du dernier champ attendu).
+01 PositionUnstring PIC 9(03) VALUE 1.
+01 NbCarTransID    PIC 9(02) VALUE 0.
+01 NbCarDate       PIC 9(02) VALUE 0.
+01 NbCarDesc       PIC 9(02) VALUE 0.
+01 NbCarCategorie  PIC 9(02) VALUE 0.
+01 NbCarMontant    PIC 9(02) VALUE 0.
+01 LigneValide      PIC X VALUE 'O'.
+    88 LigneEstValide    VALUE 'O'.
+    88 LigneEstInvalide  VALUE 'N'.
+01 RaisonErreur     PIC X(21) VALUE SPACES.
+
+*> table des sous-totaux par code categorie/compte : 20 codes
+*> distincts, plus une 21e entree de debordement ("AUTR") ou sont
+*> regroupes les codes supplementaires au-dela de 20, pour que le
+*> total des sous-totaux ne perde jamais un centime par rapport a
+*> TotalMontant quel que soit le nombre de codes reellement recus.
+01 NbCategories    PIC 9(02) VALUE 0.
+01 CategorieTable.
+    05 CategorieEntry OCCURS 21 TIMES INDEXED BY CatIdx.
+        10 CatCode     PIC X(04) VALUE SPACES.
+        10 CatTotal    PIC S9(7)V99 VALUE 0.
+01 CatTotalAffiche PIC Z(5)9.99.
+
+*> solde d’ouverture reporte du fichier de totaux de controle
+01 ControlStatus   PIC XX VALUE SPACES.
+    88 ControlFileTrouve  VALUE '00'.
+
+*> seuil de signalement des transactions inhabituelles
+01 SeuilMontant    PIC S9(5)V99 VALUE 5000.00.
+01 RaisonException PIC X(20) VALUE SPACES.
 
+*> reprise sur incident : checkpoint periodique de la position et
+*> du total en cours, pour eviter de rejouer tout le fichier
+01 CheckpointStatus PIC XX VALUE SPACES.
+    88 CheckpointFileTrouve VALUE '00'.
+01 ReprisePossible  PIC X VALUE 'N'.
+    88 ReprendreDuCheckpoint VALUE 'O'.
+01 CheckpointIgnoreSw PIC X VALUE 'N'.
+    88 CheckpointIgnore VALUE 'O'.
+*> identite du fichier d’entree associee au checkpoint : le nom du
+*> fichier est toujours le meme (transactions.txt), remplace chaque
+*> jour par lot ; seuls son nombre de lignes et sa premiere ligne
+*> permettent de detecter qu’un checkpoint laisse par un run avorte
+*> correspond a un fichier different de celui du run courant.
+01 NbLignesFichierBrut  PIC 9(07) VALUE 0.
+01 PremiereLigneFichier PIC X(80) VALUE SPACES.
+01 NbLignesLues     PIC 9(07) VALUE 0.
+01 NbLignesAReprendre PIC 9(07) VALUE 0.
+*> checkpointer toutes les FrequenceCheckpoint lignes, plutot qu’a
+*> chaque ligne, evite de payer un OPEN/WRITE/CLOSE de fichier par
+*> enregistrement lu (mesure : de l’ordre de 30 secondes de plus
+*> pour 200 000 lignes avec un checkpoint a chaque ligne). La
+*> contrepartie est qu’une reprise peut rejouer, et donc dupliquer
+*> dans le rapport/les erreurs/les exceptions/l’extrait GL, les
+*> lignes deja traitees depuis le dernier checkpoint ecrit (au plus
+*> FrequenceCheckpoint - 1 lignes) : c’est le compromis habituel
+*> d’un checkpoint periodique plutot qu’a chaque enregistrement, et
+*> il est prefere ici a un rejeu total du fichier.
+01 FrequenceCheckpoint PIC 9(04) VALUE 500.
+01 CompteurSaut     PIC 9(07) VALUE 0.
+01 QuotientCheckpoint PIC 9(07) VALUE 0.
+01 ResteCheckpoint  PIC 9(04) VALUE 0.
+*> le checkpoint est ecrit dans un fichier temporaire puis bascule
+*> par renommage atomique (CBL_RENAME_FILE) plutot que par
+*> OPEN OUTPUT direct sur audit_checkpoint.txt : un incident pendant
+*> l’ecriture laisse ainsi intact le dernier checkpoint valide, au
+*> lieu de le tronquer a zero octet.
+01 NomCheckpoint     PIC X(40) VALUE 'audit_checkpoint.txt'.
+01 NomCheckpointTemp PIC X(40) VALUE 'audit_checkpoint.tmp'.
+01 CodeRetourAppel   PIC S9(9) COMP-5 VALUE 0.
+
+*> bornage optionnel du run a une plage de dates, via une carte
+*> parametre lue au demarrage
+01 ParamStatus      PIC XX VALUE SPACES.
+    88 ParamFileTrouve  VALUE '00'.
+01 FiltragePeriode  PIC X VALUE 'N'.
+    88 FiltragePeriodeActif VALUE 'O'.
+01 DateDebutPeriode PIC X(10) VALUE LOW-VALUES.
+01 DateFinPeriode   PIC X(10) VALUE HIGH-VALUES.
+
+*> extrait a largeur fixe pour le systeme de grand livre (GL)
+01 DateDuJour          PIC 9(08).
+01 NbLignesPrevues     PIC 9(07) VALUE 0.
+01 NbEnregistresExtrait PIC 9(07) VALUE 0.
+
+*> journal permanent des executions, distinct du contenu du rapport
+01 HeureDuJour         PIC 9(08).
+01 UtilisateurRun      PIC X(12) VALUE SPACES.
+01 IndicateurAnomalie  PIC X VALUE 'N'.
+    88 DesAnomaliesDetectees VALUE 'O'.
+01 CodeRetourRun       PIC X(04) VALUE 'OK'.
+01 NbLignesLuesAffiche PIC ZZZZZZ9.
+01 TotalMontantLogAffiche PIC Z(6)9.99-.
 
 PROCEDURE DIVISION.
+    PERFORM 1600-LIRE-PARAMETRES
+    PERFORM 1700-COMPTER-LIGNES-FICHIER
+
     OPEN INPUT InputFile
-    OPEN OUTPUT ReportFile
+
+    PERFORM 1200-LIRE-CHECKPOINT
+
+    IF ReprendreDuCheckpoint
+        OPEN EXTEND ReportFile
+        OPEN EXTEND ErrorFile
+        OPEN EXTEND ExceptionFile
+        OPEN EXTEND GLExtractFile
+        PERFORM 1300-SAUTER-LIGNES-DEJA-TRAITEES
+            VARYING CompteurSaut FROM 1 BY 1
+            UNTIL CompteurSaut > NbLignesAReprendre
+    ELSE
+        OPEN OUTPUT ReportFile
+        OPEN OUTPUT ErrorFile
+        OPEN OUTPUT ExceptionFile
+        OPEN OUTPUT GLExtractFile
+        IF CheckpointIgnore
+            PERFORM 1260-SIGNALER-CHECKPOINT-IGNORE
+        END-IF
+        PERFORM 1000-LIRE-SOLDE-OUVERTURE
+        PERFORM 1800-ECRIRE-ENTETE-EXTRAIT
+    END-IF
 
     PERFORM UNTIL EOF = 'Y'
         READ InputFile
             AT END
                 MOVE 'Y' TO EOF
             NOT AT END
-                UNSTRING InputLine DELIMITED BY SPACE
-                    INTO LigneDate, LigneDesc, LigneMontant
-                END-UNSTRING
-
-                ADD LigneMontant TO TotalMontant
-
-                MOVE InputLine TO ReportLine
-                WRITE ReportLine
+                ADD 1 TO NbLignesLues
+                PERFORM 2000-TRAITER-LIGNE
+                DIVIDE NbLignesLues BY FrequenceCheckpoint
+                    GIVING QuotientCheckpoint
+                    REMAINDER ResteCheckpoint
+                IF ResteCheckpoint = 0
+                    PERFORM 1400-ECRIRE-CHECKPOINT
+                END-IF
         END-READ
     END-PERFORM
 
     MOVE "-----------------------------" TO ReportLine
     WRITE ReportLine
 
-    MOVE TotalMontant To TotalMontantAffiche       
+    PERFORM 3000-IMPRIMER-CATEGORIES
+        VARYING CatIdx FROM 1 BY 1 UNTIL CatIdx > NbCategories
+
+    IF CatCode (21) NOT = SPACES
+        SET CatIdx TO 21
+        PERFORM 3000-IMPRIMER-CATEGORIES
+    END-IF
+
+    MOVE "-----------------------------" TO ReportLine
+    WRITE ReportLine
+
+    MOVE TotalMontant To TotalMontantAffiche
     MOVE SPACES TO ReportLine
     STRING "TOTAL : " DELIMITED BY SIZE
            TotalMontantAffiche DELIMITED BY SIZE
            INTO ReportLine
     WRITE ReportLine
 
+    PERFORM 1900-ECRIRE-TRAILER-EXTRAIT
+
+    PERFORM 1100-ECRIRE-SOLDE-CLOTURE
+    PERFORM 1500-EFFACER-CHECKPOINT
+    PERFORM 1950-ECRIRE-JOURNAL-EXECUTION
+
     CLOSE InputFile
     CLOSE ReportFile
+    CLOSE ErrorFile
+    CLOSE ExceptionFile
+    CLOSE GLExtractFile
     STOP RUN.
+
+*> ----------------------------------------------------------------
+*> 1000-LIRE-SOLDE-OUVERTURE : reprend le solde de cloture du run
+*> precedent comme solde d’ouverture de ce run, s’il existe.
+*> ----------------------------------------------------------------
+1000-LIRE-SOLDE-OUVERTURE.
+    OPEN INPUT ControlFile
+    IF ControlFileTrouve
+        READ ControlFile
+            NOT AT END
+                ADD CtrlSoldeCloture TO TotalMontant
+        END-READ
+    END-IF
+    CLOSE ControlFile.
+
+*> ----------------------------------------------------------------
+*> 1100-ECRIRE-SOLDE-CLOTURE : reecrit le fichier de totaux de
+*> controle avec le solde de cloture de ce run, pour le run suivant.
+*> ----------------------------------------------------------------
+1100-ECRIRE-SOLDE-CLOTURE.
+    OPEN OUTPUT ControlFile
+    MOVE TotalMontant TO CtrlSoldeCloture
+    WRITE ControlRecord
+    CLOSE ControlFile.
+
+*> ----------------------------------------------------------------
+*> 1200-LIRE-CHECKPOINT : verifie si un run precedent a laisse un
+*> checkpoint inacheve ; si oui, reprend sa position et son total.
+*> ----------------------------------------------------------------
+1200-LIRE-CHECKPOINT.
+    OPEN INPUT CheckpointFile
+    IF CheckpointFileTrouve
+        READ CheckpointFile
+            NOT AT END
+                IF CkpNbLignesFichier = NbLignesFichierBrut
+                   AND CkpPremiereLigne = PremiereLigneFichier
+                    SET ReprendreDuCheckpoint TO TRUE
+                    MOVE CkpNbLignesLues TO NbLignesLues
+                    MOVE NbLignesLues TO NbLignesAReprendre
+                    MOVE CkpTotalMontant TO TotalMontant
+                    MOVE CkpTotalMontantExtrait TO TotalMontantExtrait
+                    MOVE CkpNbEnregistresExtrait TO NbEnregistresExtrait
+                    MOVE CkpNbCategories TO NbCategories
+                    MOVE CkpCategorieTable TO CategorieTable
+                ELSE
+                    SET CheckpointIgnore TO TRUE
+                END-IF
+        END-READ
+    END-IF
+    CLOSE CheckpointFile.
+
+*> ----------------------------------------------------------------
+*> 1260-SIGNALER-CHECKPOINT-IGNORE : un checkpoint existait mais ne
+*> correspond pas au fichier d’entree de ce run (nombre de lignes ou
+*> premiere ligne differents) ; il est ignore et le run repart de
+*> zero plutot que de reprendre a une position erronee.
+*> ----------------------------------------------------------------
+1260-SIGNALER-CHECKPOINT-IGNORE.
+    MOVE SPACES TO ErrorLine
+    STRING "CHECKPOINT IGNORE : FICHIER D'ENTREE DIFFERENT DU RUN PRECEDENT"
+           DELIMITED BY SIZE
+           INTO ErrorLine
+    WRITE ErrorLine
+    SET DesAnomaliesDetectees TO TRUE.
+
+*> ----------------------------------------------------------------
+*> 1300-SAUTER-LIGNES-DEJA-TRAITEES : relit sans les retraiter les
+*> enregistrements deja comptabilises avant le dernier checkpoint.
+*> ----------------------------------------------------------------
+1300-SAUTER-LIGNES-DEJA-TRAITEES.
+    READ InputFile
+        AT END
+            MOVE 'Y' TO EOF
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> 1400-ECRIRE-CHECKPOINT : enregistre la position courante et le
+*> total en cours, pour permettre une reprise en cas d’incident.
+*> ----------------------------------------------------------------
+1400-ECRIRE-CHECKPOINT.
+    MOVE NbLignesLues TO CkpNbLignesLues
+    MOVE TotalMontant TO CkpTotalMontant
+    MOVE TotalMontantExtrait TO CkpTotalMontantExtrait
+    MOVE NbEnregistresExtrait TO CkpNbEnregistresExtrait
+    MOVE NbCategories TO CkpNbCategories
+    MOVE CategorieTable TO CkpCategorieTable
+    MOVE NbLignesFichierBrut TO CkpNbLignesFichier
+    MOVE PremiereLigneFichier TO CkpPremiereLigne
+
+    MOVE NomCheckpointTemp TO NomCheckpoint
+    OPEN OUTPUT CheckpointFile
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile
+
+    MOVE 'audit_checkpoint.txt' TO NomCheckpoint
+    CALL "CBL_RENAME_FILE" USING NomCheckpointTemp NomCheckpoint
+        RETURNING CodeRetourAppel.
+
+*> ----------------------------------------------------------------
+*> 1500-EFFACER-CHECKPOINT : le run s’est termine normalement, le
+*> checkpoint du run precedent n’a plus lieu d’etre conserve.
+*> ----------------------------------------------------------------
+1500-EFFACER-CHECKPOINT.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
+
+*> ----------------------------------------------------------------
+*> 1600-LIRE-PARAMETRES : lit la carte parametre optionnelle pour
+*> borner le run a une plage de dates (AAAA-MM-JJ AAAA-MM-JJ).
+*> ----------------------------------------------------------------
+1600-LIRE-PARAMETRES.
+    OPEN INPUT ParamFile
+    IF ParamFileTrouve
+        READ ParamFile
+            NOT AT END
+                SET FiltragePeriodeActif TO TRUE
+                UNSTRING ParamLine DELIMITED BY SPACE
+                    INTO DateDebutPeriode, DateFinPeriode
+                END-UNSTRING
+        END-READ
+    END-IF
+    CLOSE ParamFile.
+
+*> ----------------------------------------------------------------
+*> 1700-COMPTER-LIGNES-FICHIER : denombre a l’avance les lignes du
+*> fichier d’entree qui seront reellement extraites (valides et,
+*> le cas echeant, dans la plage de dates demandee), pour l’annoncer
+*> dans l’entete de l’extrait GL.
+*> ----------------------------------------------------------------
+1700-COMPTER-LIGNES-FICHIER.
+    MOVE 0 TO NbLignesPrevues
+    MOVE 0 TO NbLignesFichierBrut
+    MOVE SPACES TO PremiereLigneFichier
+    OPEN INPUT InputFile
+    PERFORM 1710-COMPTER-UNE-LIGNE UNTIL EOF = 'Y'
+    MOVE 'N' TO EOF
+    CLOSE InputFile.
+
+1710-COMPTER-UNE-LIGNE.
+    READ InputFile
+        AT END
+            MOVE 'Y' TO EOF
+        NOT AT END
+            ADD 1 TO NbLignesFichierBrut
+            IF NbLignesFichierBrut = 1
+                MOVE InputLine TO PremiereLigneFichier
+            END-IF
+            PERFORM 2010-ANALYSER-LIGNE
+            IF LigneEstValide
+                IF NOT FiltragePeriodeActif
+                   OR (LigneDate NOT < DateDebutPeriode
+                       AND LigneDate NOT > DateFinPeriode)
+                    ADD 1 TO NbLignesPrevues
+                END-IF
+            END-IF
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> 1800-ECRIRE-ENTETE-EXTRAIT : ecrit l’enregistrement d’entete de
+*> l’extrait GL (date du run, nombre d’enregistrements attendus).
+*> ----------------------------------------------------------------
+1800-ECRIRE-ENTETE-EXTRAIT.
+    ACCEPT DateDuJour FROM DATE YYYYMMDD
+    MOVE SPACES TO GLExtractRecord
+    MOVE 'H' TO GLH-TypeEnreg
+    MOVE DateDuJour TO GLH-DateRun
+    MOVE NbLignesPrevues TO GLH-NbEnregPrevu
+    WRITE GLExtractRecord.
+
+*> ----------------------------------------------------------------
+*> 1850-ECRIRE-DETAIL-EXTRAIT : ecrit un enregistrement detail dans
+*> l’extrait GL pour la transaction en cours.
+*> ----------------------------------------------------------------
+1850-ECRIRE-DETAIL-EXTRAIT.
+    MOVE SPACES TO GLExtractRecord
+    MOVE 'D' TO GLD-TypeEnreg
+    MOVE LigneTransID TO GLD-TransID
+    MOVE LigneDate TO GLD-Date
+    MOVE LigneCategorie TO GLD-Categorie
+    MOVE LigneMontant TO GLD-Montant
+    WRITE GLExtractRecord
+    ADD 1 TO NbEnregistresExtrait.
+
+*> ----------------------------------------------------------------
+*> 1900-ECRIRE-TRAILER-EXTRAIT : ecrit l’enregistrement de fin de
+*> l’extrait GL avec le nombre d’enregistrements ecrits et leur
+*> total. Ce total ne porte que sur les transactions de ce run
+*> (GLD-Montant des details ecrits) ; il exclut le solde d’ouverture
+*> reporte du run precedent, qui ne correspond a aucun detail du GL.
+*> ----------------------------------------------------------------
+1900-ECRIRE-TRAILER-EXTRAIT.
+    MOVE SPACES TO GLExtractRecord
+    MOVE 'T' TO GLT-TypeEnreg
+    MOVE NbEnregistresExtrait TO GLT-NbEnregistres
+    MOVE TotalMontantExtrait TO GLT-TotalMontant
+    WRITE GLExtractRecord.
+
+*> ----------------------------------------------------------------
+*> 1950-ECRIRE-JOURNAL-EXECUTION : ajoute une ligne au journal
+*> permanent des executions (qui, quand, combien, total, statut),
+*> distinct du contenu de rapport_audit.txt qui est ecrase chaque
+*> jour.
+*> ----------------------------------------------------------------
+1950-ECRIRE-JOURNAL-EXECUTION.
+    ACCEPT DateDuJour FROM DATE YYYYMMDD
+    ACCEPT HeureDuJour FROM TIME
+    ACCEPT UtilisateurRun FROM ENVIRONMENT "USER"
+    IF UtilisateurRun = SPACES
+        MOVE "INCONNU" TO UtilisateurRun
+    END-IF
+
+    MOVE NbLignesLues TO NbLignesLuesAffiche
+    MOVE TotalMontant TO TotalMontantLogAffiche
+    IF DesAnomaliesDetectees
+        MOVE "ERR " TO CodeRetourRun
+    ELSE
+        MOVE "OK" TO CodeRetourRun
+    END-IF
+
+    OPEN EXTEND AuditLogFile
+    MOVE SPACES TO AuditLogLine
+    STRING DateDuJour DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           HeureDuJour DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           UtilisateurRun DELIMITED BY SIZE
+           " LUES=" DELIMITED BY SIZE
+           NbLignesLuesAffiche DELIMITED BY SIZE
+           " TOTAL=" DELIMITED BY SIZE
+           TotalMontantLogAffiche DELIMITED BY SIZE
+           " STATUT=" DELIMITED BY SIZE
+           CodeRetourRun DELIMITED BY SIZE
+           INTO AuditLogLine
+    WRITE AuditLogLine
+    CLOSE AuditLogFile.
+
+*> ----------------------------------------------------------------
+*> 2000-TRAITER-LIGNE : decoupe une InputLine, route vers le
+*> rapport si elle est valide et dans la plage de dates demandee,
+*> sinon vers audit_errors.txt avec le code de raison.
+*> ----------------------------------------------------------------
+2000-TRAITER-LIGNE.
+    PERFORM 2010-ANALYSER-LIGNE
+
+    IF LigneEstValide
+        IF FiltragePeriodeActif
+           AND (LigneDate < DateDebutPeriode OR LigneDate > DateFinPeriode)
+            CONTINUE
+        ELSE
+            MOVE LigneMontantTxte TO LigneMontant
+            ADD LigneMontant TO TotalMontant
+            ADD LigneMontant TO TotalMontantExtrait
+            PERFORM 2100-ACCUMULER-CATEGORIE
+            PERFORM 2200-VERIFIER-EXCEPTION
+            PERFORM 1850-ECRIRE-DETAIL-EXTRAIT
+            MOVE InputLine TO ReportLine
+            WRITE ReportLine
+        END-IF
+    ELSE
+        SET DesAnomaliesDetectees TO TRUE
+        MOVE SPACES TO ErrorLine
+        STRING InputLine DELIMITED BY SIZE
+               " *** " DELIMITED BY SIZE
+               RaisonErreur DELIMITED BY SIZE
+               INTO ErrorLine
+        WRITE ErrorLine
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2010-ANALYSER-LIGNE : decoupe InputLine en ses cinq champs et en
+*> verifie la validite (champs manquants, montant non numerique,
+*> date invalide), sans rien ecrire. Utilisee a la fois par le
+*> denombrement prealable (1710) et par le traitement reel (2000),
+*> pour que les deux passes s’accordent toujours sur ce qui est
+*> valide.
+*> ----------------------------------------------------------------
+2010-ANALYSER-LIGNE.
+    SET LigneEstValide TO TRUE
+    MOVE SPACES TO RaisonErreur
+    MOVE SPACES TO LigneTransID LigneDate LigneDesc LigneCategorie
+                   LigneMontantTxte
+    MOVE 0 TO NbCarTransID NbCarDate NbCarDesc NbCarCategorie
+              NbCarMontant
+    MOVE 1 TO PositionUnstring
+
+    UNSTRING InputLine DELIMITED BY SPACE
+        INTO LigneTransID   COUNT IN NbCarTransID,
+             LigneDate      COUNT IN NbCarDate,
+             LigneDesc      COUNT IN NbCarDesc,
+             LigneCategorie COUNT IN NbCarCategorie,
+             LigneMontantTxte COUNT IN NbCarMontant
+        WITH POINTER PositionUnstring
+    END-UNSTRING
+
+    IF NbCarTransID = 0 OR NbCarDate = 0 OR NbCarDesc = 0
+       OR NbCarCategorie = 0 OR NbCarMontant = 0
+        SET LigneEstInvalide TO TRUE
+        MOVE "CHAMPS MANQUANTS" TO RaisonErreur
+    ELSE
+        IF PositionUnstring NOT > LENGTH OF InputLine
+           AND InputLine(PositionUnstring:) NOT = SPACES
+            SET LigneEstInvalide TO TRUE
+            MOVE "CHAMPS EN TROP" TO RaisonErreur
+        ELSE
+            IF FUNCTION TEST-NUMVAL(LigneMontantTxte) NOT = 0
+                SET LigneEstInvalide TO TRUE
+                MOVE "MONTANT NON NUMERIQUE" TO RaisonErreur
+            ELSE
+                IF LigneDateAnnee IS NOT NUMERIC
+                   OR LigneDateMois IS NOT NUMERIC
+                   OR LigneDateJour IS NOT NUMERIC
+                   OR LigneDateSep1 NOT = '-'
+                   OR LigneDateSep2 NOT = '-'
+                    SET LigneEstInvalide TO TRUE
+                    MOVE "DATE INVALIDE" TO RaisonErreur
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2100-ACCUMULER-CATEGORIE : ajoute LigneMontant au sous-total de
+*> LigneCategorie, en creant une nouvelle entree de table au besoin.
+*> ----------------------------------------------------------------
+2100-ACCUMULER-CATEGORIE.
+    SET CatIdx TO 1
+    SEARCH CategorieEntry
+        AT END
+            IF NbCategories < 20
+                ADD 1 TO NbCategories
+                SET CatIdx TO NbCategories
+                MOVE LigneCategorie TO CatCode (CatIdx)
+                MOVE 0 TO CatTotal (CatIdx)
+            ELSE
+                PERFORM 2150-TROUVER-ENTREE-DEBORDEMENT
+            END-IF
+        WHEN CatCode (CatIdx) = LigneCategorie
+            CONTINUE
+    END-SEARCH
+
+    ADD LigneMontant TO CatTotal (CatIdx).
+
+*> ----------------------------------------------------------------
+*> 2150-TROUVER-ENTREE-DEBORDEMENT : la table des 20 categories
+*> distinctes est pleine et LigneCategorie n’y figure pas ; toute
+*> categorie supplementaire est regroupee dans la 21e entree
+*> ("AUTR"), creee au premier debordement, plutot que de laisser le
+*> SEARCH epuise indexer au-dela de la table.
+*> ----------------------------------------------------------------
+2150-TROUVER-ENTREE-DEBORDEMENT.
+    SET CatIdx TO 21
+    IF CatCode (21) = SPACES
+        MOVE "AUTR" TO CatCode (21)
+        MOVE 0 TO CatTotal (21)
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2200-VERIFIER-EXCEPTION : signale les montants negatifs (remises,
+*> remboursements) et les montants superieurs au seuil autorise.
+*> ----------------------------------------------------------------
+2200-VERIFIER-EXCEPTION.
+    MOVE SPACES TO RaisonException
+
+    IF LigneMontant < 0
+        MOVE "MONTANT NEGATIF" TO RaisonException
+    ELSE
+        IF LigneMontant > SeuilMontant
+            MOVE "MONTANT ELEVE" TO RaisonException
+        END-IF
+    END-IF
+
+    IF RaisonException NOT = SPACES
+        SET DesAnomaliesDetectees TO TRUE
+        MOVE SPACES TO ExceptionLine
+        STRING LigneDate DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LigneDesc DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LigneMontantTxte DELIMITED BY SIZE
+               " *** " DELIMITED BY SIZE
+               RaisonException DELIMITED BY SIZE
+               INTO ExceptionLine
+        WRITE ExceptionLine
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 3000-IMPRIMER-CATEGORIES : imprime un sous-total par code
+*> categorie/compte avant le total general.
+*> ----------------------------------------------------------------
+3000-IMPRIMER-CATEGORIES.
+    MOVE CatTotal (CatIdx) TO CatTotalAffiche
+    MOVE SPACES TO ReportLine
+    STRING "SOUS-TOTAL " DELIMITED BY SIZE
+           CatCode (CatIdx) DELIMITED BY SIZE
+           " : " DELIMITED BY SIZE
+           CatTotalAffiche DELIMITED BY SIZE
+           INTO ReportLine
+    WRITE ReportLine.

@@ -0,0 +1,292 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MonthlyAudit.
+
+*> ------------------------------------------------------------------
+*> Consolide plusieurs fichiers de transactions journaliers
+*> (transactions_0801.txt ... transactions_0831.txt) en un seul
+*> rapport_audit.txt, avec un sous-total par jour et le total du mois.
+*> La liste des fichiers journaliers a traiter, dans l’ordre des
+*> dates, est lue depuis monthly_files.txt (un nom de fichier par
+*> ligne).
+*> ------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DayListFile ASSIGN TO 'monthly_files.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+*> OPTIONAL avec FILE STATUS : un fichier journalier absent de la
+*> liste (nom mal orthographie dans monthly_files.txt, jour sans
+*> transaction) ne doit pas faire abandonner tout le mois, seulement
+*> ce jour-la (voir 1000-TRAITER-UN-JOUR).
+    SELECT OPTIONAL InputFile ASSIGN TO DYNAMIC NomFichierJour
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS InputStatus.
+    SELECT ReportFile ASSIGN TO 'rapport_audit.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ErrorFile ASSIGN TO 'audit_errors.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL AuditLogFile ASSIGN TO 'audit_run_log.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD DayListFile.
+01 DayListLine     PIC X(40).
+
+FD InputFile.
+01 InputLine       PIC X(80).
+
+FD ReportFile.
+01 ReportLine      PIC X(80).
+
+FD ErrorFile.
+01 ErrorLine       PIC X(120).
+
+FD AuditLogFile.
+01 AuditLogLine    PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 NomFichierJour  PIC X(40).
+01 InputStatus     PIC XX VALUE SPACES.
+    88 InputFileTrouve  VALUE '00'.
+01 EOFListe        PIC X VALUE 'N'.
+01 EOFJour         PIC X VALUE 'N'.
+
+01 LigneTransID    PIC X(06).
+01 LigneDate       PIC X(10).
+01 LigneDateDecoupee REDEFINES LigneDate.
+    05 LigneDateAnnee PIC X(04).
+    05 LigneDateSep1  PIC X(01).
+    05 LigneDateMois  PIC X(02).
+    05 LigneDateSep2  PIC X(01).
+    05 LigneDateJour  PIC X(02).
+01 LigneDesc       PIC X(30).
+01 LigneCategorie  PIC X(04).
+01 LigneMontantTxte PIC X(10).
+01 LigneMontant    PIC S9(5)V99.
+*> voir le commentaire equivalent dans audit.cob : TALLYING IN
+*> compte les identifiants receveurs, pas les jetons trouves, d’ou
+*> l’usage de COUNT IN / WITH POINTER pour detecter aussi bien un
+*> champ manquant qu’un champ en trop.
+01 PositionUnstring PIC 9(03) VALUE 1.
+01 NbCarTransID    PIC 9(02) VALUE 0.
+01 NbCarDate       PIC 9(02) VALUE 0.
+01 NbCarDesc       PIC 9(02) VALUE 0.
+01 NbCarCategorie  PIC 9(02) VALUE 0.
+01 NbCarMontant    PIC 9(02) VALUE 0.
+01 LigneValide      PIC X VALUE 'O'.
+    88 LigneEstValide    VALUE 'O'.
+    88 LigneEstInvalide  VALUE 'N'.
+01 RaisonErreur     PIC X(21) VALUE SPACES.
+
+01 TotalJour       PIC S9(7)V99 VALUE 0.
+01 TotalJourAffiche PIC Z(5)9.99.
+01 TotalMois       PIC S9(9)V99 VALUE 0.
+01 TotalMoisAffiche PIC Z(7)9.99.
+
+*> journal permanent des executions, comme dans SimpleAudit
+01 NbLignesTotalLues   PIC 9(07) VALUE 0.
+01 DateDuJour          PIC 9(08).
+01 HeureDuJour         PIC 9(08).
+01 UtilisateurRun      PIC X(12) VALUE SPACES.
+01 IndicateurAnomalie  PIC X VALUE 'N'.
+    88 DesAnomaliesDetectees VALUE 'O'.
+01 CodeRetourRun       PIC X(04) VALUE 'OK'.
+01 NbLignesLuesAffiche PIC ZZZZZZ9.
+01 TotalMoisLogAffiche PIC Z(6)9.99-.
+
+PROCEDURE DIVISION.
+    OPEN INPUT DayListFile
+    OPEN OUTPUT ReportFile
+    OPEN OUTPUT ErrorFile
+
+    PERFORM 1000-TRAITER-UN-JOUR UNTIL EOFListe = 'Y'
+
+    MOVE "=============================" TO ReportLine
+    WRITE ReportLine
+
+    MOVE TotalMois TO TotalMoisAffiche
+    MOVE SPACES TO ReportLine
+    STRING "TOTAL DU MOIS : " DELIMITED BY SIZE
+           TotalMoisAffiche DELIMITED BY SIZE
+           INTO ReportLine
+    WRITE ReportLine
+
+    CLOSE DayListFile
+    CLOSE ReportFile
+    CLOSE ErrorFile
+
+    PERFORM 1950-ECRIRE-JOURNAL-EXECUTION
+
+    STOP RUN.
+
+*> ----------------------------------------------------------------
+*> 1000-TRAITER-UN-JOUR : lit le nom du prochain fichier journalier
+*> et, s’il y en a un, en cumule les transactions dans le rapport.
+*> ----------------------------------------------------------------
+1000-TRAITER-UN-JOUR.
+    READ DayListFile
+        AT END
+            MOVE 'Y' TO EOFListe
+        NOT AT END
+            MOVE DayListLine TO NomFichierJour
+            MOVE 0 TO TotalJour
+            MOVE 'N' TO EOFJour
+
+            OPEN INPUT InputFile
+            IF InputFileTrouve
+                PERFORM 1100-LIRE-LIGNES-DU-JOUR UNTIL EOFJour = 'Y'
+                ADD TotalJour TO TotalMois
+                PERFORM 1200-IMPRIMER-SOUS-TOTAL-JOUR
+            ELSE
+                PERFORM 1050-SIGNALER-JOUR-ABSENT
+            END-IF
+            CLOSE InputFile
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> 1050-SIGNALER-JOUR-ABSENT : le fichier journalier annonce dans
+*> monthly_files.txt n’existe pas (nom mal orthographie, jour sans
+*> transaction) ; on le trace dans audit_errors.txt et on continue
+*> avec le fichier journalier suivant plutot que d’abandonner tout
+*> le mois.
+*> ----------------------------------------------------------------
+1050-SIGNALER-JOUR-ABSENT.
+    MOVE SPACES TO ErrorLine
+    STRING NomFichierJour DELIMITED BY SIZE
+           " *** FICHIER JOURNALIER INTROUVABLE" DELIMITED BY SIZE
+           INTO ErrorLine
+    WRITE ErrorLine
+    SET DesAnomaliesDetectees TO TRUE.
+
+*> ----------------------------------------------------------------
+*> 1100-LIRE-LIGNES-DU-JOUR : lit et comptabilise chaque ligne du
+*> fichier journalier courant.
+*> ----------------------------------------------------------------
+1100-LIRE-LIGNES-DU-JOUR.
+    READ InputFile
+        AT END
+            MOVE 'Y' TO EOFJour
+        NOT AT END
+            ADD 1 TO NbLignesTotalLues
+            PERFORM 1110-TRAITER-LIGNE-JOUR
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> 1110-TRAITER-LIGNE-JOUR : decoupe la ligne et l’ajoute au
+*> sous-total du jour ; les lignes mal formees sont tracees dans
+*> audit_errors.txt avec le code de raison, comme dans SimpleAudit.
+*> ----------------------------------------------------------------
+1110-TRAITER-LIGNE-JOUR.
+    SET LigneEstValide TO TRUE
+    MOVE SPACES TO RaisonErreur
+    MOVE SPACES TO LigneTransID LigneDate LigneDesc LigneCategorie
+                   LigneMontantTxte
+    MOVE 0 TO NbCarTransID NbCarDate NbCarDesc NbCarCategorie
+              NbCarMontant
+    MOVE 1 TO PositionUnstring
+
+    UNSTRING InputLine DELIMITED BY SPACE
+        INTO LigneTransID   COUNT IN NbCarTransID,
+             LigneDate      COUNT IN NbCarDate,
+             LigneDesc      COUNT IN NbCarDesc,
+             LigneCategorie COUNT IN NbCarCategorie,
+             LigneMontantTxte COUNT IN NbCarMontant
+        WITH POINTER PositionUnstring
+    END-UNSTRING
+
+    IF NbCarTransID = 0 OR NbCarDate = 0 OR NbCarDesc = 0
+       OR NbCarCategorie = 0 OR NbCarMontant = 0
+        SET LigneEstInvalide TO TRUE
+        MOVE "CHAMPS MANQUANTS" TO RaisonErreur
+    ELSE
+        IF PositionUnstring NOT > LENGTH OF InputLine
+           AND InputLine(PositionUnstring:) NOT = SPACES
+            SET LigneEstInvalide TO TRUE
+            MOVE "CHAMPS EN TROP" TO RaisonErreur
+        ELSE
+            IF FUNCTION TEST-NUMVAL(LigneMontantTxte) NOT = 0
+                SET LigneEstInvalide TO TRUE
+                MOVE "MONTANT NON NUMERIQUE" TO RaisonErreur
+            ELSE
+                IF LigneDateAnnee IS NOT NUMERIC
+                   OR LigneDateMois IS NOT NUMERIC
+                   OR LigneDateJour IS NOT NUMERIC
+                   OR LigneDateSep1 NOT = '-'
+                   OR LigneDateSep2 NOT = '-'
+                    SET LigneEstInvalide TO TRUE
+                    MOVE "DATE INVALIDE" TO RaisonErreur
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+    IF LigneEstValide
+        MOVE LigneMontantTxte TO LigneMontant
+        ADD LigneMontant TO TotalJour
+        MOVE InputLine TO ReportLine
+        WRITE ReportLine
+    ELSE
+        SET DesAnomaliesDetectees TO TRUE
+        MOVE SPACES TO ErrorLine
+        STRING InputLine DELIMITED BY SIZE
+               " *** " DELIMITED BY SIZE
+               RaisonErreur DELIMITED BY SIZE
+               INTO ErrorLine
+        WRITE ErrorLine
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 1200-IMPRIMER-SOUS-TOTAL-JOUR : imprime le sous-total du jour
+*> traite avant de passer au fichier journalier suivant.
+*> ----------------------------------------------------------------
+1200-IMPRIMER-SOUS-TOTAL-JOUR.
+    MOVE TotalJour TO TotalJourAffiche
+    MOVE SPACES TO ReportLine
+    STRING "SOUS-TOTAL " DELIMITED BY SIZE
+           NomFichierJour DELIMITED BY SIZE
+           " : " DELIMITED BY SIZE
+           TotalJourAffiche DELIMITED BY SIZE
+           INTO ReportLine
+    WRITE ReportLine
+
+    MOVE "-----------------------------" TO ReportLine
+    WRITE ReportLine.
+
+*> ----------------------------------------------------------------
+*> 1950-ECRIRE-JOURNAL-EXECUTION : ajoute une ligne au journal
+*> permanent des executions, comme le fait SimpleAudit.
+*> ----------------------------------------------------------------
+1950-ECRIRE-JOURNAL-EXECUTION.
+    ACCEPT DateDuJour FROM DATE YYYYMMDD
+    ACCEPT HeureDuJour FROM TIME
+    ACCEPT UtilisateurRun FROM ENVIRONMENT "USER"
+    IF UtilisateurRun = SPACES
+        MOVE "INCONNU" TO UtilisateurRun
+    END-IF
+
+    MOVE NbLignesTotalLues TO NbLignesLuesAffiche
+    MOVE TotalMois TO TotalMoisLogAffiche
+    IF DesAnomaliesDetectees
+        MOVE "ERR " TO CodeRetourRun
+    ELSE
+        MOVE "OK" TO CodeRetourRun
+    END-IF
+
+    OPEN EXTEND AuditLogFile
+    MOVE SPACES TO AuditLogLine
+    STRING DateDuJour DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           HeureDuJour DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           UtilisateurRun DELIMITED BY SIZE
+           " LUES=" DELIMITED BY SIZE
+           NbLignesLuesAffiche DELIMITED BY SIZE
+           " TOTAL=" DELIMITED BY SIZE
+           TotalMoisLogAffiche DELIMITED BY SIZE
+           " STATUT=" DELIMITED BY SIZE
+           CodeRetourRun DELIMITED BY SIZE
+           INTO AuditLogLine
+    WRITE AuditLogLine
+    CLOSE AuditLogFile.

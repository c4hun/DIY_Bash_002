@@ -0,0 +1,395 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TxnMaint.
+
+*> ------------------------------------------------------------------
+*> Applique un lot de corrections (ajout / modification / suppression)
+*> au fichier maitre indexe des transactions, transactions_master.dat,
+*> a partir d’un fichier de mouvements de maintenance
+*> (txn_maint_in.txt). Chaque mouvement est trace dans
+*> txn_maint_report.txt, pour garder une preuve des corrections
+*> apportees sans toucher directement le fichier maitre.
+*>
+*> Format d’un mouvement (champs separes par des espaces) :
+*>   A TranID Date Desc Categorie Montant   (ajout)
+*>   C TranID Date Desc Categorie Montant   (modification)
+*>   D TranID                               (suppression)
+*> ------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MaintFile ASSIGN TO 'txn_maint_in.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MaintReportFile ASSIGN TO 'txn_maint_report.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TranMasterFile ASSIGN TO 'transactions_master.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TranID
+        FILE STATUS IS MasterStatus.
+    SELECT CorrigeFile ASSIGN TO 'transactions_corrigees.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL AuditLogFile ASSIGN TO 'audit_run_log.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD MaintFile.
+01 MaintLine       PIC X(80).
+
+FD MaintReportFile.
+01 MaintReportLine PIC X(100).
+
+FD TranMasterFile.
+COPY "tranmas.cpy".
+
+*> extrait, au format des fichiers journaliers (TransID Date Desc
+*> Categorie Montant), de l’etat courant du fichier maitre apres
+*> application des mouvements ; c’est le lien entre les corrections
+*> apportees au fichier maitre et le circuit d’audit (SimpleAudit /
+*> MonthlyAudit), qui peuvent etre pointes sur ce fichier pour
+*> auditer les transactions telles que corrigees.
+FD CorrigeFile.
+01 CorrigeLigne    PIC X(80).
+
+FD AuditLogFile.
+01 AuditLogLine    PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 EOF             PIC X VALUE 'N'.
+01 EOFExport       PIC X VALUE 'N'.
+01 MasterStatus    PIC XX VALUE SPACES.
+    88 MasterOK            VALUE '00'.
+    88 MasterCleNonTrouvee VALUE '23'.
+    88 MasterCleEnDouble   VALUE '22'.
+    88 MasterFichierAbsent VALUE '35'.
+
+01 ActionCode      PIC X(01).
+01 MvtTranID       PIC X(06).
+01 MvtDate         PIC X(10).
+01 MvtDateDecoupee REDEFINES MvtDate.
+    05 MvtDateAnnee PIC X(04).
+    05 MvtDateSep1  PIC X(01).
+    05 MvtDateMois  PIC X(02).
+    05 MvtDateSep2  PIC X(01).
+    05 MvtDateJour  PIC X(02).
+01 MvtDesc         PIC X(30).
+01 MvtCategorie    PIC X(04).
+01 MvtMontantTxte  PIC X(10).
+01 MvtMontant      PIC S9(5)V99.
+*> UNSTRING ... TALLYING IN compte les identifiants receveurs de la
+*> clause INTO, pas les jetons reellement trouves dans la source :
+*> un champ manquant laisse l’identifiant correspondant inchange
+*> sans faire baisser le total. On mesure donc, pour chaque champ,
+*> son nombre de caracteres reellement affectes (COUNT IN) et la
+*> position atteinte dans MaintLine (WITH POINTER).
+01 PositionMvt     PIC 9(03) VALUE 1.
+01 NbCarAction     PIC 9(02) VALUE 0.
+01 NbCarTranID     PIC 9(02) VALUE 0.
+01 NbCarDate       PIC 9(02) VALUE 0.
+01 NbCarDesc       PIC 9(02) VALUE 0.
+01 NbCarCategorie  PIC 9(02) VALUE 0.
+01 NbCarMontant    PIC 9(02) VALUE 0.
+01 ResultatMvt     PIC X(30) VALUE SPACES.
+01 NbMouvementsTraites PIC 9(07) VALUE 0.
+
+*> decomposition d’un montant de fichier maitre en signe, partie
+*> entiere et partie decimale, pour reconstituer un champ montant
+*> textuel exploitable par UNSTRING dans les programmes d’audit
+01 MontantCentimes     PIC S9(07) VALUE 0.
+01 MontantCentimesAbs  PIC 9(07) VALUE 0.
+01 MontantPartieEnt    PIC 9(05) VALUE 0.
+01 MontantPartieDec    PIC 9(02) VALUE 0.
+01 MontantTexteFinal   PIC X(10) VALUE SPACES.
+01 NbTransactionsExportees PIC 9(07) VALUE 0.
+
+*> journal permanent des executions, comme dans SimpleAudit
+01 DateDuJour          PIC 9(08).
+01 HeureDuJour         PIC 9(08).
+01 UtilisateurRun      PIC X(12) VALUE SPACES.
+01 IndicateurAnomalie  PIC X VALUE 'N'.
+    88 DesAnomaliesDetectees VALUE 'O'.
+01 CodeRetourRun       PIC X(04) VALUE 'OK'.
+01 NbMouvementsAffiche PIC ZZZZZZ9.
+01 NbExporteesAffiche  PIC ZZZZZZ9.
+
+PROCEDURE DIVISION.
+    OPEN INPUT MaintFile
+    OPEN OUTPUT MaintReportFile
+
+    PERFORM 1000-OUVRIR-FICHIER-MAITRE
+
+    PERFORM UNTIL EOF = 'Y'
+        READ MaintFile
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                ADD 1 TO NbMouvementsTraites
+                PERFORM 2000-TRAITER-MOUVEMENT
+        END-READ
+    END-PERFORM
+
+    CLOSE MaintFile
+    CLOSE MaintReportFile
+    CLOSE TranMasterFile
+
+    PERFORM 3000-EXPORTER-FICHIER-CORRIGE
+
+    PERFORM 3950-ECRIRE-JOURNAL-EXECUTION
+
+    STOP RUN.
+
+*> ----------------------------------------------------------------
+*> 1000-OUVRIR-FICHIER-MAITRE : ouvre le fichier maitre en I-O ; le
+*> cree au premier lancement s’il n’existe pas encore.
+*> ----------------------------------------------------------------
+1000-OUVRIR-FICHIER-MAITRE.
+    OPEN I-O TranMasterFile
+    IF MasterFichierAbsent
+        OPEN OUTPUT TranMasterFile
+        CLOSE TranMasterFile
+        OPEN I-O TranMasterFile
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2000-TRAITER-MOUVEMENT : decoupe un mouvement de maintenance et
+*> l’applique au fichier maitre selon son code d’action.
+*> ----------------------------------------------------------------
+2000-TRAITER-MOUVEMENT.
+    MOVE SPACES TO ActionCode MvtTranID MvtDate MvtDesc MvtCategorie
+                   MvtMontantTxte
+    MOVE 0 TO NbCarAction NbCarTranID NbCarDate NbCarDesc
+              NbCarCategorie NbCarMontant
+    MOVE 1 TO PositionMvt
+    MOVE SPACES TO ResultatMvt
+
+    UNSTRING MaintLine DELIMITED BY SPACE
+        INTO ActionCode      COUNT IN NbCarAction,
+             MvtTranID       COUNT IN NbCarTranID,
+             MvtDate         COUNT IN NbCarDate,
+             MvtDesc         COUNT IN NbCarDesc,
+             MvtCategorie    COUNT IN NbCarCategorie,
+             MvtMontantTxte  COUNT IN NbCarMontant
+        WITH POINTER PositionMvt
+    END-UNSTRING
+
+    EVALUATE ActionCode
+        WHEN "A"
+            PERFORM 2100-AJOUTER-TRANSACTION
+        WHEN "C"
+            PERFORM 2200-MODIFIER-TRANSACTION
+        WHEN "D"
+            PERFORM 2300-SUPPRIMER-TRANSACTION
+        WHEN OTHER
+            MOVE "CODE ACTION INCONNU" TO ResultatMvt
+    END-EVALUATE
+
+    IF ResultatMvt NOT = "AJOUTEE" AND ResultatMvt NOT = "MODIFIEE"
+       AND ResultatMvt NOT = "SUPPRIMEE"
+        SET DesAnomaliesDetectees TO TRUE
+    END-IF
+
+    PERFORM 2900-IMPRIMER-RESULTAT-MOUVEMENT.
+
+*> ----------------------------------------------------------------
+*> 2100-AJOUTER-TRANSACTION : cree un nouvel enregistrement dans le
+*> fichier maitre pour la cle MvtTranID.
+*> ----------------------------------------------------------------
+2100-AJOUTER-TRANSACTION.
+    IF NbCarTranID = 0 OR NbCarDate = 0 OR NbCarDesc = 0
+       OR NbCarCategorie = 0 OR NbCarMontant = 0
+       OR (PositionMvt NOT > LENGTH OF MaintLine
+           AND MaintLine(PositionMvt:) NOT = SPACES)
+       OR FUNCTION TEST-NUMVAL(MvtMontantTxte) NOT = 0
+       OR MvtDateAnnee IS NOT NUMERIC
+       OR MvtDateMois IS NOT NUMERIC
+       OR MvtDateJour IS NOT NUMERIC
+       OR MvtDateSep1 NOT = '-'
+       OR MvtDateSep2 NOT = '-'
+        MOVE "MOUVEMENT MAL FORME" TO ResultatMvt
+    ELSE
+        MOVE MvtTranID TO TranID
+        MOVE MvtDate TO TranDate
+        MOVE MvtDesc TO TranDesc
+        MOVE MvtCategorie TO TranCategorie
+        MOVE MvtMontantTxte TO MvtMontant
+        MOVE MvtMontant TO TranMontant
+        WRITE TranMasterRecord
+            INVALID KEY
+                MOVE "CLE DEJA EXISTANTE" TO ResultatMvt
+            NOT INVALID KEY
+                MOVE "AJOUTEE" TO ResultatMvt
+        END-WRITE
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2200-MODIFIER-TRANSACTION : met a jour un enregistrement existant
+*> du fichier maitre pour la cle MvtTranID.
+*> ----------------------------------------------------------------
+2200-MODIFIER-TRANSACTION.
+    IF NbCarTranID = 0 OR NbCarDate = 0 OR NbCarDesc = 0
+       OR NbCarCategorie = 0 OR NbCarMontant = 0
+       OR (PositionMvt NOT > LENGTH OF MaintLine
+           AND MaintLine(PositionMvt:) NOT = SPACES)
+       OR FUNCTION TEST-NUMVAL(MvtMontantTxte) NOT = 0
+       OR MvtDateAnnee IS NOT NUMERIC
+       OR MvtDateMois IS NOT NUMERIC
+       OR MvtDateJour IS NOT NUMERIC
+       OR MvtDateSep1 NOT = '-'
+       OR MvtDateSep2 NOT = '-'
+        MOVE "MOUVEMENT MAL FORME" TO ResultatMvt
+    ELSE
+        MOVE MvtTranID TO TranID
+        READ TranMasterFile
+            INVALID KEY
+                MOVE "CLE INTROUVABLE" TO ResultatMvt
+            NOT INVALID KEY
+                MOVE MvtDate TO TranDate
+                MOVE MvtDesc TO TranDesc
+                MOVE MvtCategorie TO TranCategorie
+                MOVE MvtMontantTxte TO MvtMontant
+                MOVE MvtMontant TO TranMontant
+                REWRITE TranMasterRecord
+                MOVE "MODIFIEE" TO ResultatMvt
+        END-READ
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2300-SUPPRIMER-TRANSACTION : retire l’enregistrement de cle
+*> MvtTranID du fichier maitre.
+*> ----------------------------------------------------------------
+2300-SUPPRIMER-TRANSACTION.
+    IF NbCarTranID = 0
+        MOVE "MOUVEMENT MAL FORME" TO ResultatMvt
+    ELSE
+        MOVE MvtTranID TO TranID
+        READ TranMasterFile
+            INVALID KEY
+                MOVE "CLE INTROUVABLE" TO ResultatMvt
+            NOT INVALID KEY
+                DELETE TranMasterFile
+                MOVE "SUPPRIMEE" TO ResultatMvt
+        END-READ
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 2900-IMPRIMER-RESULTAT-MOUVEMENT : trace l’action demandee et
+*> son resultat dans txn_maint_report.txt.
+*> ----------------------------------------------------------------
+2900-IMPRIMER-RESULTAT-MOUVEMENT.
+    MOVE SPACES TO MaintReportLine
+    STRING ActionCode DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           MvtTranID DELIMITED BY SIZE
+           " : " DELIMITED BY SIZE
+           ResultatMvt DELIMITED BY SIZE
+           INTO MaintReportLine
+    WRITE MaintReportLine.
+
+*> ----------------------------------------------------------------
+*> 3000-EXPORTER-FICHIER-CORRIGE : relit le fichier maitre en entier,
+*> dans l’ordre des cles, et reecrit chaque transaction au format
+*> journalier standard dans transactions_corrigees.txt, pour que les
+*> corrections appliquees ici soient auditables par SimpleAudit ou
+*> MonthlyAudit.
+*> ----------------------------------------------------------------
+3000-EXPORTER-FICHIER-CORRIGE.
+    OPEN OUTPUT CorrigeFile
+    OPEN INPUT TranMasterFile
+    MOVE LOW-VALUES TO TranID
+    START TranMasterFile KEY IS NOT LESS THAN TranID
+        INVALID KEY
+            MOVE 'Y' TO EOFExport
+    END-START
+
+    PERFORM 3010-EXPORTER-UNE-TRANSACTION UNTIL EOFExport = 'Y'
+
+    CLOSE TranMasterFile
+    CLOSE CorrigeFile.
+
+3010-EXPORTER-UNE-TRANSACTION.
+    READ TranMasterFile NEXT RECORD
+        AT END
+            MOVE 'Y' TO EOFExport
+        NOT AT END
+            ADD 1 TO NbTransactionsExportees
+            PERFORM 3050-FORMATER-MONTANT
+            MOVE SPACES TO CorrigeLigne
+            STRING TranID           DELIMITED BY SPACE
+                   " "               DELIMITED BY SIZE
+                   TranDate          DELIMITED BY SPACE
+                   " "               DELIMITED BY SIZE
+                   TranDesc          DELIMITED BY SPACE
+                   " "               DELIMITED BY SIZE
+                   TranCategorie     DELIMITED BY SPACE
+                   " "               DELIMITED BY SIZE
+                   MontantTexteFinal DELIMITED BY SPACE
+                   INTO CorrigeLigne
+            WRITE CorrigeLigne
+    END-READ.
+
+*> ----------------------------------------------------------------
+*> 3050-FORMATER-MONTANT : reconstitue, a partir de TranMontant, un
+*> texte decimal signe ("-00123.45" ou "00123.45") directement
+*> exploitable par une UNSTRING suivie d’un test IS NUMERIC, comme
+*> celles de SimpleAudit et MonthlyAudit.
+*> ----------------------------------------------------------------
+3050-FORMATER-MONTANT.
+    MOVE SPACES TO MontantTexteFinal
+    COMPUTE MontantCentimes = TranMontant * 100
+    IF MontantCentimes < 0
+        COMPUTE MontantCentimesAbs = MontantCentimes * -1
+        DIVIDE MontantCentimesAbs BY 100
+            GIVING MontantPartieEnt
+            REMAINDER MontantPartieDec
+        STRING "-" DELIMITED BY SIZE
+               MontantPartieEnt DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               MontantPartieDec DELIMITED BY SIZE
+               INTO MontantTexteFinal
+    ELSE
+        DIVIDE MontantCentimes BY 100
+            GIVING MontantPartieEnt
+            REMAINDER MontantPartieDec
+        STRING MontantPartieEnt DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               MontantPartieDec DELIMITED BY SIZE
+               INTO MontantTexteFinal
+    END-IF.
+
+*> ----------------------------------------------------------------
+*> 3950-ECRIRE-JOURNAL-EXECUTION : ajoute une ligne au journal
+*> permanent des executions, comme le fait SimpleAudit.
+*> ----------------------------------------------------------------
+3950-ECRIRE-JOURNAL-EXECUTION.
+    ACCEPT DateDuJour FROM DATE YYYYMMDD
+    ACCEPT HeureDuJour FROM TIME
+    ACCEPT UtilisateurRun FROM ENVIRONMENT "USER"
+    IF UtilisateurRun = SPACES
+        MOVE "INCONNU" TO UtilisateurRun
+    END-IF
+
+    MOVE NbMouvementsTraites TO NbMouvementsAffiche
+    MOVE NbTransactionsExportees TO NbExporteesAffiche
+    IF DesAnomaliesDetectees
+        MOVE "ERR " TO CodeRetourRun
+    ELSE
+        MOVE "OK" TO CodeRetourRun
+    END-IF
+
+    OPEN EXTEND AuditLogFile
+    MOVE SPACES TO AuditLogLine
+    STRING DateDuJour DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           HeureDuJour DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           UtilisateurRun DELIMITED BY SIZE
+           " MVTS=" DELIMITED BY SIZE
+           NbMouvementsAffiche DELIMITED BY SIZE
+           " EXPORTEES=" DELIMITED BY SIZE
+           NbExporteesAffiche DELIMITED BY SIZE
+           " STATUT=" DELIMITED BY SIZE
+           CodeRetourRun DELIMITED BY SIZE
+           INTO AuditLogLine
+    WRITE AuditLogLine
+    CLOSE AuditLogFile.
